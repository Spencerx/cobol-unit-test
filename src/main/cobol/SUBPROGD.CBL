@@ -2,21 +2,685 @@
       * AUTHOR:    DAVE NICOLETTE
       * DATE:      21 JAN 2015
       * PURPOSE:   TEST DRIVER TO TEST A CALLED SUBPROGRAM
+      * MODIFICATION HISTORY:
+      *  DATE         INIT  DESCRIPTION
+      *  03 JUL 2026  DN    CONVERTED TO A BATCH DRIVER.  ARGUMENT PAIRS
+      *                     ARE NOW READ FROM A SEQUENTIAL TRANSACTION
+      *                     FILE, ONE CALL TO THE SUBPROGRAM PER RECORD,
+      *                     INSTEAD OF ONE HARDCODED PAIR PER RUN.
+      *  06 JUL 2026  DN    ADDED ARG-FILE-OUT SO THE BEFORE/AFTER VALUES
+      *                     OF EACH CALL ARE CAPTURED INSTEAD OF BEING
+      *                     DISCARDED WHEN SUBPROG RETURNS.
+      *  08 JUL 2026  DN    ADDED WS-STATUS TO WS-ARGUMENTS AND A
+      *                     RETURN-CODE CHECK AFTER THE CALL.  A FAILED
+      *                     CALL NOW ROUTES TO AN ERROR PARAGRAPH AND
+      *                     THE RECORD IS SKIPPED RATHER THAN FALLING
+      *                     THROUGH TO 9999-END AS IF IT HAD SUCCEEDED.
+      *  10 JUL 2026  DN    ADDED AN AUDIT LOG.  ONE TIMESTAMPED RECORD
+      *                     IS WRITTEN FOR EVERY CALL TO THE SUBPROGRAM
+      *                     SHOWING THE ARGUMENTS USED AND THE OUTCOME.
+      *  13 JUL 2026  DN    THE TARGET SUBPROGRAM NAME IS NO LONGER
+      *                     HARDCODED.  IT IS TAKEN FROM THE JCL PARM
+      *                     (OR THE SUBPROGD-TARGET ENVIRONMENT VARIABLE
+      *                     WHEN NO PARM IS SUPPLIED) AND THE CALL IS
+      *                     ISSUED DYNAMICALLY.
+      *  15 JUL 2026  DN    ADDED FIELD-LEVEL VALIDATION OF THE ARGUMENT
+      *                     PAIR BEFORE THE CALL.  BLANK OR ALL LOW-
+      *                     VALUE RECORDS ARE WRITTEN TO A REJECT FILE
+      *                     INSTEAD OF BEING PASSED TO THE SUBPROGRAM.
+      *  20 JUL 2026  DN    ADDED CHECKPOINT/RESTART.  THE LAST RECORD
+      *                     NUMBER PROCESSED IS SAVED EVERY
+      *                     WS-CHECKPOINT-INTERVAL CALLS AND, WHEN
+      *                     PRESENT AT START-UP, THE RUN SKIPS FORWARD
+      *                     TO THAT POINT INSTEAD OF STARTING OVER.
+      *  22 JUL 2026  DN    ADDED A CONTROL REPORT WRITTEN AT 9999-END
+      *                     SUMMARIZING CALLS ATTEMPTED, SUCCESSFUL,
+      *                     FAILED, AND RECORDS REJECTED FOR THE RUN.
+      *  27 JUL 2026  DN    MOVED WS-ARGUMENTS INTO COPYBOOK WSARGS SO
+      *                     SUBPROG'S EXPECTED LAYOUT IS DOCUMENTED IN
+      *                     ONE PLACE FOR ANY CALLER TO COPY.
+      *  30 JUL 2026  DN    ADDED RECONCILIATION AGAINST AN EXPECTED-
+      *                     RESULTS FILE KEYED THE SAME WAY AS THE
+      *                     ARGUMENT FILE.  MISMATCHES ARE COUNTED AND
+      *                     LISTED ON THE CONTROL REPORT.
+      *  03 AUG 2026  DN    RESTART FIX: THE AUDIT LOG, ARGUMENT-OUTPUT
+      *                     FILE, REJECT FILE, AND CONTROL REPORT ARE
+      *                     NOW OPENED EXTEND INSTEAD OF OUTPUT ON A
+      *                     RESTARTED RUN SO A PRIOR PARTIAL RUN'S
+      *                     RECORDS ARE NOT WIPED OUT.  EXPECTED-FILE IS
+      *                     NOW READ IN LOCKSTEP WITH ARG-FILE-IN (ONE
+      *                     EXPECTED RECORD PER ARGUMENT RECORD,
+      *                     REGARDLESS OF VALIDATION/CALL OUTCOME) SO
+      *                     RECONCILIATION STAYS ALIGNED ACROSS REJECTS,
+      *                     FAILURES, AND RESTARTS.  THE CONTROL-REPORT
+      *                     TITLE IS NOW WRITTEN AT OPEN TIME SO IT
+      *                     ALWAYS PRECEDES THE RECONCILE-MISS DETAIL
+      *                     LINES INSTEAD OF TRAILING THEM.  CORRECTED
+      *                     STRAY DOUBLED PERIODS IN THREE REPORT-LINE
+      *                     LITERALS.
+      *  05 AUG 2026  DN    WS-STATUS IN WS-ARGUMENTS IS NOW EXPLICITLY
+      *                     SET BEFORE EVERY CALL SO A PRIOR FAILURE
+      *                     CANNOT MISCLASSIFY LATER SUCCESSFUL CALLS.
+      *                     THE PARM-DRIVEN SUBPROGRAM NAME IS NOW MOVED
+      *                     BY ITS ACTUAL LENGTH INSTEAD OF THE FULL
+      *                     8-BYTE PARM AREA.  RECONCILIATION NOW FLAGS
+      *                     AN EXPLICIT OUT-OF-SYNC CONDITION INSTEAD OF
+      *                     SILENTLY DOING NOTHING WHEN THE EXPECTED-
+      *                     RESULTS FILE'S CURRENT RECORD DOES NOT LINE
+      *                     UP WITH THE ARGUMENT RECORD.  CORRECTED A
+      *                     MISSING PERIOD AND A MISPLACED ONE IN TWO
+      *                     MORE CONTROL-REPORT LITERALS.
+      *  06 AUG 2026  DN    RETURN-CODE IS NOW EXPLICITLY RESET TO ZERO
+      *                     BEFORE EVERY CALL, THE SAME AS WS-STATUS,
+      *                     SINCE IT IS A SPECIAL REGISTER THE CALL DOES
+      *                     NOT REINITIALIZE ON ITS OWN.  ARG-FILE-OUT
+      *                     IS AGAIN WRITTEN FOR EVERY CALL REGARDLESS
+      *                     OF OUTCOME, MATCHING THE ORIGINAL SCOPE OF
+      *                     THE BEFORE/AFTER OUTPUT FILE, SO A FAILED
+      *                     CALL'S AFTER-VALUES ARE STILL CAPTURED
+      *                     THERE INSTEAD OF ONLY IN THE AUDIT LOG.
       **********************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SUBPROGD.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARG-FILE-IN ASSIGN TO "ARGFILE"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ARG-FILE-OUT ASSIGN TO "ARGOUT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT REJECT-FILE ASSIGN TO "REJFILE"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT CONTROL-RPT ASSIGN TO "CTLRPT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT EXPECTED-FILE ASSIGN TO "EXPFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXP-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARG-FILE-IN
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ARG-IN-RECORD.
+           05  AI-KEY                  PIC X(10).
+           05  AI-ARG-1                PIC X(80).
+           05  AI-ARG-2                PIC X(80).
+
+       FD  ARG-FILE-OUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ARG-OUT-RECORD.
+           05  AO-KEY                  PIC X(10).
+           05  AO-ARG-1-BEFORE         PIC X(80).
+           05  AO-ARG-2-BEFORE         PIC X(80).
+           05  AO-ARG-1-AFTER          PIC X(80).
+           05  AO-ARG-2-AFTER          PIC X(80).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-RECORD.
+           05  AU-DATE                 PIC 9(08).
+           05  AU-TIME                 PIC 9(08).
+           05  AU-KEY                  PIC X(10).
+           05  AU-PROGRAM-NAME         PIC X(08).
+           05  AU-ARG-1                PIC X(80).
+           05  AU-ARG-2                PIC X(80).
+           05  AU-RETURN-CODE          PIC S9(04).
+           05  AU-OUTCOME              PIC X(08).
+
+       FD  REJECT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REJECT-RECORD.
+           05  RJ-KEY                  PIC X(10).
+           05  RJ-ARG-1                PIC X(80).
+           05  RJ-ARG-2                PIC X(80).
+           05  RJ-REASON               PIC X(30).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  CHECKPOINT-RECORD.
+           05  CK-LAST-RECORD-NO       PIC 9(09).
+           05  CK-DATE                 PIC 9(08).
+           05  CK-TIME                 PIC 9(08).
+
+       FD  CONTROL-RPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  CONTROL-RPT-RECORD          PIC X(132).
+
+       FD  EXPECTED-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  EXPECTED-RECORD.
+           05  EX-KEY                  PIC X(10).
+           05  EX-ARG-1                PIC X(80).
+           05  EX-ARG-2                PIC X(80).
        WORKING-STORAGE SECTION.
-       01  WS-ARGUMENTS.
-           05  WS-ARG-1      PIC X(80).
-           05  WS-ARG-2      PIC X(80).
-       PROCEDURE DIVISION.
-           MOVE 'Argument 1 initial value' TO WS-ARG-1
-           MOVE 'Argument 2 initial value' TO WS-ARG-2
-           CALL 'SUBPROG' USING
-               BY REFERENCE WS-ARGUMENTS
-           END-CALL    
+       COPY WSARGS.
+       77  WS-EOF-ARG-SW               PIC X(01)  VALUE 'N'.
+           88  WS-EOF-ARG                          VALUE 'Y'.
+       77  WS-CALL-OUTCOME-SW          PIC X(01)  VALUE 'S'.
+           88  WS-CALL-SUCCESS                     VALUE 'S'.
+           88  WS-CALL-FAILURE                     VALUE 'F'.
+       01  WS-ARGS-BEFORE.
+           05  WS-ARG-1-BEFORE             PIC X(80).
+           05  WS-ARG-2-BEFORE             PIC X(80).
+       77  WS-CURRENT-DATE                 PIC 9(08).
+       77  WS-CURRENT-TIME                 PIC 9(08).
+       77  WS-SUBPROGRAM-NAME              PIC X(08)  VALUE 'SUBPROG'.
+       77  WS-PARM-LENGTH-BOUNDED          PIC 9(04) COMP VALUE ZERO.
+       77  WS-VALIDATION-SW                PIC X(01)  VALUE 'V'.
+           88  WS-ARGS-VALID                          VALUE 'V'.
+           88  WS-ARGS-INVALID                        VALUE 'I'.
+       77  WS-CKPT-FILE-STATUS             PIC X(02)  VALUE SPACES.
+       77  WS-CHECKPOINT-INTERVAL          PIC 9(05) COMP VALUE 100.
+       77  WS-RECORDS-PROCESSED            PIC 9(09) COMP VALUE ZERO.
+       77  WS-RESTART-POINT                PIC 9(09) COMP VALUE ZERO.
+       77  WS-CHECKPOINT-QUOTIENT          PIC 9(09) COMP VALUE ZERO.
+       77  WS-CHECKPOINT-REMAINDER         PIC 9(05) COMP VALUE ZERO.
+       77  WS-CALLS-ATTEMPTED              PIC 9(09) COMP VALUE ZERO.
+       77  WS-CALLS-SUCCESS                PIC 9(09) COMP VALUE ZERO.
+       77  WS-CALLS-FAILED                 PIC 9(09) COMP VALUE ZERO.
+       77  WS-RECS-REJECTED                PIC 9(09) COMP VALUE ZERO.
+       77  WS-EXP-FILE-STATUS              PIC X(02)  VALUE SPACES.
+       77  WS-EOF-EXP-SW                   PIC X(01)  VALUE 'N'.
+           88  WS-EOF-EXP                             VALUE 'Y'.
+       77  WS-EXP-FILE-OPEN-SW             PIC X(01)  VALUE 'N'.
+           88  WS-EXP-FILE-OPEN                       VALUE 'Y'.
+       77  WS-RECS-MATCHED                 PIC 9(09) COMP VALUE ZERO.
+       77  WS-RECS-MISMATCHED              PIC 9(09) COMP VALUE ZERO.
+       77  WS-RECS-OUT-OF-SYNC             PIC 9(09) COMP VALUE ZERO.
+       01  WS-MISMATCH-LINE.
+           05  FILLER               PIC X(15)
+               VALUE 'RECONCILE MISS '.
+           05  WS-MISMATCH-KEY      PIC X(10).
+       01  WS-OUT-OF-SYNC-LINE.
+           05  FILLER               PIC X(15)
+               VALUE 'RECONCILE SYNC '.
+           05  WS-OUT-OF-SYNC-KEY   PIC X(10).
+       01  WS-CONTROL-REPORT-LINES.
+           05  WS-RPT-TITLE-LINE.
+               10  FILLER            PIC X(24)
+                   VALUE 'SUBPROGD CONTROL REPORT'.
+           05  WS-RPT-PROGRAM-LINE.
+               10  FILLER            PIC X(19)
+                   VALUE 'SUBPROGRAM CALLED. '.
+               10  WS-RPT-PROGRAM-NAME  PIC X(08).
+           05  WS-RPT-ATTEMPTED-LINE.
+               10  FILLER            PIC X(23)
+                   VALUE 'TOTAL CALLS ATTEMPTED. '.
+               10  WS-RPT-ATTEMPTED  PIC ZZZ,ZZZ,ZZ9.
+           05  WS-RPT-SUCCESS-LINE.
+               10  FILLER            PIC X(23)
+                   VALUE 'TOTAL CALLS SUCCESSFUL.'.
+               10  WS-RPT-SUCCESS    PIC ZZZ,ZZZ,ZZ9.
+           05  WS-RPT-FAILED-LINE.
+               10  FILLER            PIC X(23)
+                   VALUE 'TOTAL CALLS FAILED.    '.
+               10  WS-RPT-FAILED     PIC ZZZ,ZZZ,ZZ9.
+           05  WS-RPT-REJECTED-LINE.
+               10  FILLER            PIC X(23)
+                   VALUE 'TOTAL RECS REJECTED.   '.
+               10  WS-RPT-REJECTED   PIC ZZZ,ZZZ,ZZ9.
+           05  WS-RPT-MATCHED-LINE.
+               10  FILLER            PIC X(23)
+                   VALUE 'TOTAL RECS MATCHED.    '.
+               10  WS-RPT-MATCHED    PIC ZZZ,ZZZ,ZZ9.
+           05  WS-RPT-MISMATCHED-LINE.
+               10  FILLER            PIC X(23)
+                   VALUE 'TOTAL RECS MISMATCHED.'.
+               10  WS-RPT-MISMATCHED PIC ZZZ,ZZZ,ZZ9.
+           05  WS-RPT-OUT-OF-SYNC-LINE.
+               10  FILLER            PIC X(23)
+                   VALUE 'TOTAL RECS OUT OF SYNC.'.
+               10  WS-RPT-OUT-OF-SYNC PIC ZZZ,ZZZ,ZZ9.
+       LINKAGE SECTION.
+       01  LK-PARM-AREA.
+           05  LK-PARM-LENGTH               PIC 9(04) COMP.
+           05  LK-PARM-TEXT                 PIC X(08).
+       PROCEDURE DIVISION USING LK-PARM-AREA.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-FILE THRU 2000-EXIT
+               UNTIL WS-EOF-ARG
+           PERFORM 9000-FINALIZE THRU 9000-EXIT
+           GO TO 9999-END.
+       0000-EXIT.
+           EXIT.
+
+      **********************************************************************
+      * OPEN FILES AND PRIME THE INPUT FILE
+      **********************************************************************
+       1000-INITIALIZE.
+           PERFORM 1100-RESOLVE-TARGET-PROGRAM THRU 1100-EXIT
+           OPEN INPUT ARG-FILE-IN
+           PERFORM 1200-CHECK-FOR-RESTART THRU 1200-EXIT
+           PERFORM 1250-OPEN-OUTPUT-FILES THRU 1250-EXIT
+           PERFORM 1400-OPEN-EXPECTED-FILE THRU 1400-EXIT
+           PERFORM 1300-SKIP-TO-RESTART-POINT THRU 1300-EXIT
+           PERFORM 2100-READ-ARG-RECORD THRU 2100-EXIT
+           .
+       1000-EXIT.
+           EXIT.
+
+      **********************************************************************
+      * DETERMINE WHICH SUBPROGRAM TO CALL FOR THIS RUN.  A JCL PARM
+      * TAKES PRECEDENCE; IF NONE WAS SUPPLIED, FALL BACK TO THE
+      * SUBPROGD-TARGET ENVIRONMENT VARIABLE, THEN TO 'SUBPROG'.  ONLY
+      * THE ACTUAL PARM LENGTH IS MOVED, NOT THE FULL 8-BYTE PARM AREA,
+      * SINCE BYTES BEYOND A SHORT PARM'S LENGTH ARE UNDEFINED STORAGE.
+      **********************************************************************
+       1100-RESOLVE-TARGET-PROGRAM.
+           IF LK-PARM-LENGTH > ZERO
+               MOVE SPACES TO WS-SUBPROGRAM-NAME
+               IF LK-PARM-LENGTH > 8
+                   MOVE 8 TO WS-PARM-LENGTH-BOUNDED
+               ELSE
+                   MOVE LK-PARM-LENGTH TO WS-PARM-LENGTH-BOUNDED
+               END-IF
+               MOVE LK-PARM-TEXT(1:WS-PARM-LENGTH-BOUNDED)
+                   TO WS-SUBPROGRAM-NAME(1:WS-PARM-LENGTH-BOUNDED)
+           ELSE
+               ACCEPT WS-SUBPROGRAM-NAME FROM ENVIRONMENT
+                   'SUBPROGD-TARGET'
+               IF WS-SUBPROGRAM-NAME = SPACES
+                   MOVE 'SUBPROG' TO WS-SUBPROGRAM-NAME
+               END-IF
+           END-IF
+           .
+       1100-EXIT.
+           EXIT.
+
+      **********************************************************************
+      * LOOK FOR A CHECKPOINT LEFT BY A PRIOR RUN THAT DID NOT FINISH.
+      * A MISSING OR EMPTY CHECKPOINT FILE MEANS START FROM RECORD ONE.
+      **********************************************************************
+       1200-CHECK-FOR-RESTART.
+           MOVE ZERO TO WS-RESTART-POINT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CK-LAST-RECORD-NO TO WS-RESTART-POINT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+       1200-EXIT.
+           EXIT.
+
+      **********************************************************************
+      * OPEN THE OUTPUT-SIDE FILES.  A RESTARTED RUN (WS-RESTART-POINT
+      * GREATER THAN ZERO) OPENS THEM EXTEND SO THE RECORDS A PRIOR,
+      * INCOMPLETE RUN ALREADY WROTE ARE KEPT RATHER THAN TRUNCATED.
+      * EACH RUN, INCLUDING A RESTARTED ONE, GETS ITS OWN CONTROL-REPORT
+      * HEADER WRITTEN AS SOON AS THE FILE IS OPEN SO IT ALWAYS PRECEDES
+      * ANY DETAIL LINES THIS RUN GOES ON TO WRITE.
+      **********************************************************************
+       1250-OPEN-OUTPUT-FILES.
+           IF WS-RESTART-POINT > ZERO
+               OPEN EXTEND ARG-FILE-OUT
+               OPEN EXTEND AUDIT-FILE
+               OPEN EXTEND REJECT-FILE
+               OPEN EXTEND CONTROL-RPT
+           ELSE
+               OPEN OUTPUT ARG-FILE-OUT
+               OPEN OUTPUT AUDIT-FILE
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT CONTROL-RPT
+           END-IF
+           PERFORM 1260-WRITE-REPORT-HEADER THRU 1260-EXIT
+           .
+       1250-EXIT.
+           EXIT.
+
+       1260-WRITE-REPORT-HEADER.
+           MOVE WS-SUBPROGRAM-NAME  TO WS-RPT-PROGRAM-NAME
+           MOVE WS-RPT-TITLE-LINE   TO CONTROL-RPT-RECORD
+           WRITE CONTROL-RPT-RECORD
+           MOVE WS-RPT-PROGRAM-LINE TO CONTROL-RPT-RECORD
+           WRITE CONTROL-RPT-RECORD
+           .
+       1260-EXIT.
+           EXIT.
+
+      **********************************************************************
+      * ON RESTART, READ AND DISCARD THE RECORDS ALREADY PROCESSED BY
+      * THE PRIOR RUN SO PROCESSING PICKS UP WHERE IT LEFT OFF.
+      * EXPECTED-FILE IS ALREADY OPEN AT THIS POINT AND IS ADVANCED IN
+      * LOCKSTEP WITH ARG-FILE-IN BY 2100-READ-ARG-RECORD, SO
+      * RECONCILIATION STAYS ALIGNED AFTER THE SKIP.
+      **********************************************************************
+       1300-SKIP-TO-RESTART-POINT.
+           IF WS-RESTART-POINT > ZERO
+               PERFORM 2100-READ-ARG-RECORD THRU 2100-EXIT
+                   UNTIL WS-RECORDS-PROCESSED >= WS-RESTART-POINT
+                       OR WS-EOF-ARG
+           END-IF
+           .
+       1300-EXIT.
+           EXIT.
+
+      **********************************************************************
+      * OPEN THE EXPECTED-RESULTS FILE USED FOR RECONCILIATION.  IF IT
+      * IS NOT PRESENT FOR THIS RUN, RECONCILIATION IS SIMPLY SKIPPED.
+      **********************************************************************
+       1400-OPEN-EXPECTED-FILE.
+           OPEN INPUT EXPECTED-FILE
+           IF WS-EXP-FILE-STATUS = '00'
+               SET WS-EXP-FILE-OPEN TO TRUE
+           ELSE
+               SET WS-EOF-EXP TO TRUE
+           END-IF
+           .
+       1400-EXIT.
+           EXIT.
+
+      **********************************************************************
+      * PROCESS ONE ARGUMENT-PAIR RECORD PER PASS
+      **********************************************************************
+       2000-PROCESS-FILE.
+           MOVE AI-ARG-1 TO WS-ARG-1
+           MOVE AI-ARG-2 TO WS-ARG-2
+           PERFORM 2200-VALIDATE-ARGUMENTS THRU 2200-EXIT
+           IF WS-ARGS-VALID
+               MOVE WS-ARG-1 TO WS-ARG-1-BEFORE
+               MOVE WS-ARG-2 TO WS-ARG-2-BEFORE
+               ADD 1 TO WS-CALLS-ATTEMPTED
+               SET WS-STATUS-OK TO TRUE
+               MOVE ZERO TO RETURN-CODE
+               CALL WS-SUBPROGRAM-NAME USING
+                   BY REFERENCE WS-ARGUMENTS
+               END-CALL
+               PERFORM 2300-CHECK-RETURN-CODE THRU 2300-EXIT
+               PERFORM 2500-WRITE-AUDIT-RECORD THRU 2500-EXIT
+               PERFORM 2400-WRITE-OUTPUT-RECORD THRU 2400-EXIT
+               IF WS-CALL-SUCCESS
+                   PERFORM 2900-RECONCILE-RESULTS THRU 2900-EXIT
+               ELSE
+                   PERFORM 2800-ERROR-PARAGRAPH THRU 2800-EXIT
+               END-IF
+           ELSE
+               PERFORM 2600-WRITE-REJECT-RECORD THRU 2600-EXIT
+           END-IF
+           PERFORM 2700-CHECKPOINT-IF-DUE THRU 2700-EXIT
+           PERFORM 2100-READ-ARG-RECORD THRU 2100-EXIT
+           .
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-ARG-RECORD.
+           READ ARG-FILE-IN
+               AT END
+                   SET WS-EOF-ARG TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-PROCESSED
+                   PERFORM 2150-READ-EXPECTED-RECORD THRU 2150-EXIT
+           END-READ
+           .
+       2100-EXIT.
+           EXIT.
+
+      **********************************************************************
+      * READ ONE EXPECTED-RESULTS RECORD FOR EVERY ARG-FILE-IN RECORD
+      * READ ABOVE, REGARDLESS OF HOW THE ARGUMENT RECORD IS LATER
+      * VALIDATED OR CALLED, SO THE TWO FILES NEVER FALL OUT OF STEP.
+      **********************************************************************
+       2150-READ-EXPECTED-RECORD.
+           IF WS-EXP-FILE-OPEN AND NOT WS-EOF-EXP
+               READ EXPECTED-FILE
+                   AT END
+                       SET WS-EOF-EXP TO TRUE
+               END-READ
+           END-IF
+           .
+       2150-EXIT.
+           EXIT.
+
+      **********************************************************************
+      * REJECT BLANK OR ALL LOW-VALUE ARGUMENTS RATHER THAN PASS THEM
+      * TO THE SUBPROGRAM.
+      **********************************************************************
+       2200-VALIDATE-ARGUMENTS.
+           IF (WS-ARG-1 = SPACES OR WS-ARG-1 = LOW-VALUES)
+                   OR (WS-ARG-2 = SPACES OR WS-ARG-2 = LOW-VALUES)
+               SET WS-ARGS-INVALID TO TRUE
+           ELSE
+               SET WS-ARGS-VALID TO TRUE
+           END-IF
+           .
+       2200-EXIT.
+           EXIT.
+
+      **********************************************************************
+      * INSPECT RETURN-CODE AND WS-STATUS SET BY THE CALLED SUBPROGRAM
+      **********************************************************************
+       2300-CHECK-RETURN-CODE.
+           IF RETURN-CODE = ZERO AND WS-STATUS-OK
+               SET WS-CALL-SUCCESS TO TRUE
+               ADD 1 TO WS-CALLS-SUCCESS
+           ELSE
+               SET WS-CALL-FAILURE TO TRUE
+               ADD 1 TO WS-CALLS-FAILED
+           END-IF
+           .
+       2300-EXIT.
+           EXIT.
+
+      **********************************************************************
+      * WRITE ONE AUDIT RECORD FOR THIS INVOCATION OF THE SUBPROGRAM
+      **********************************************************************
+       2500-WRITE-AUDIT-RECORD.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE WS-CURRENT-DATE TO AU-DATE
+           MOVE WS-CURRENT-TIME TO AU-TIME
+           MOVE AI-KEY          TO AU-KEY
+           MOVE WS-SUBPROGRAM-NAME TO AU-PROGRAM-NAME
+           MOVE WS-ARG-1-BEFORE TO AU-ARG-1
+           MOVE WS-ARG-2-BEFORE TO AU-ARG-2
+           MOVE RETURN-CODE     TO AU-RETURN-CODE
+           IF WS-CALL-SUCCESS
+               MOVE 'SUCCESS'   TO AU-OUTCOME
+           ELSE
+               MOVE 'FAILURE'   TO AU-OUTCOME
+           END-IF
+           WRITE AUDIT-RECORD
+           .
+       2500-EXIT.
+           EXIT.
+
+      **********************************************************************
+      * WRITE THE BEFORE/AFTER ARGUMENT VALUES FOR THIS CALL
+      **********************************************************************
+       2400-WRITE-OUTPUT-RECORD.
+           MOVE AI-KEY          TO AO-KEY
+           MOVE WS-ARG-1-BEFORE TO AO-ARG-1-BEFORE
+           MOVE WS-ARG-2-BEFORE TO AO-ARG-2-BEFORE
+           MOVE WS-ARG-1        TO AO-ARG-1-AFTER
+           MOVE WS-ARG-2        TO AO-ARG-2-AFTER
+           WRITE ARG-OUT-RECORD
+           .
+       2400-EXIT.
+           EXIT.
+
+      **********************************************************************
+      * WRITE A REJECTED ARGUMENT RECORD
+      **********************************************************************
+       2600-WRITE-REJECT-RECORD.
+           MOVE AI-KEY   TO RJ-KEY
+           MOVE AI-ARG-1 TO RJ-ARG-1
+           MOVE AI-ARG-2 TO RJ-ARG-2
+           MOVE 'BLANK OR LOW-VALUE ARGUMENT' TO RJ-REASON
+           WRITE REJECT-RECORD
+           ADD 1 TO WS-RECS-REJECTED
+           .
+       2600-EXIT.
+           EXIT.
+
+      **********************************************************************
+      * COMPARE THE ARGUMENTS SUBPROG RETURNED AGAINST THE MATCHING
+      * RECORD IN THE EXPECTED-RESULTS FILE, KEYED THE SAME WAY AS THE
+      * ARGUMENT FILE.  THE EXPECTED RECORD ITSELF WAS ALREADY READ IN
+      * LOCKSTEP WITH THIS ARGUMENT RECORD BY 2150-READ-EXPECTED-RECORD;
+      * THIS PARAGRAPH ONLY COMPARES, SINCE THE COMPARISON NEEDS THE
+      * AFTER-CALL ARGUMENT VALUES AND SO CAN ONLY HAPPEN ON A SUCCESSFUL
+      * CALL.  IF THE EXPECTED-RESULTS FILE IS OPEN FOR THIS RUN BUT ITS
+      * CURRENT RECORD DOES NOT LINE UP WITH THIS ARGUMENT RECORD (IT
+      * HAS ALREADY HIT END-OF-FILE, OR ITS KEY DOES NOT MATCH), THE TWO
+      * FILES HAVE FALLEN OUT OF STEP; THAT IS REPORTED EXPLICITLY AS AN
+      * OUT-OF-SYNC CONDITION RATHER THAN BEING DROPPED SILENTLY.
+      **********************************************************************
+       2900-RECONCILE-RESULTS.
+           IF WS-EXP-FILE-OPEN
+               IF NOT WS-EOF-EXP AND EX-KEY = AI-KEY
+                   IF WS-ARG-1 = EX-ARG-1 AND WS-ARG-2 = EX-ARG-2
+                       ADD 1 TO WS-RECS-MATCHED
+                   ELSE
+                       ADD 1 TO WS-RECS-MISMATCHED
+                       PERFORM 2950-WRITE-MISMATCH-LINE THRU 2950-EXIT
+                   END-IF
+               ELSE
+                   ADD 1 TO WS-RECS-OUT-OF-SYNC
+                   PERFORM 2960-WRITE-OUT-OF-SYNC-LINE THRU 2960-EXIT
+               END-IF
+           END-IF
+           .
+       2900-EXIT.
+           EXIT.
+
+       2950-WRITE-MISMATCH-LINE.
+           MOVE AI-KEY TO WS-MISMATCH-KEY
+           MOVE WS-MISMATCH-LINE TO CONTROL-RPT-RECORD
+           WRITE CONTROL-RPT-RECORD
+           .
+       2950-EXIT.
+           EXIT.
+
+       2960-WRITE-OUT-OF-SYNC-LINE.
+           MOVE AI-KEY TO WS-OUT-OF-SYNC-KEY
+           MOVE WS-OUT-OF-SYNC-LINE TO CONTROL-RPT-RECORD
+           WRITE CONTROL-RPT-RECORD
+           .
+       2960-EXIT.
+           EXIT.
+
+      **********************************************************************
+      * WRITE A CHECKPOINT EVERY WS-CHECKPOINT-INTERVAL RECORDS
+      **********************************************************************
+       2700-CHECKPOINT-IF-DUE.
+           DIVIDE WS-RECORDS-PROCESSED BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER
+           IF WS-CHECKPOINT-REMAINDER = ZERO
+               PERFORM 2750-WRITE-CHECKPOINT THRU 2750-EXIT
+           END-IF
+           .
+       2700-EXIT.
+           EXIT.
+
+       2750-WRITE-CHECKPOINT.
+           MOVE WS-RECORDS-PROCESSED TO CK-LAST-RECORD-NO
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE WS-CURRENT-DATE TO CK-DATE
+           MOVE WS-CURRENT-TIME TO CK-TIME
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
+       2750-EXIT.
+           EXIT.
+
+      **********************************************************************
+      * ERROR/SKIP PATH FOR A FAILED CALL TO THE SUBPROGRAM.  THE BAD
+      * RECORD IS LOGGED AND BYPASSED SO THE REST OF THE FILE CAN STILL
+      * BE PROCESSED.
+      **********************************************************************
+       2800-ERROR-PARAGRAPH.
+           DISPLAY 'SUBPROGD - CALL FAILED FOR KEY ' AI-KEY
+           DISPLAY 'SUBPROGD - RETURN-CODE = ' RETURN-CODE
+                   ' WS-STATUS = ' WS-STATUS
+           .
+       2800-EXIT.
+           EXIT.
+
+      **********************************************************************
+      * CLOSE FILES
+      **********************************************************************
+       9000-FINALIZE.
+           CLOSE ARG-FILE-IN
+           CLOSE ARG-FILE-OUT
+           CLOSE AUDIT-FILE
+           CLOSE REJECT-FILE
+           IF WS-EXP-FILE-OPEN
+               CLOSE EXPECTED-FILE
+           END-IF
+           PERFORM 9100-CLEAR-CHECKPOINT THRU 9100-EXIT
+           PERFORM 9200-PRINT-CONTROL-REPORT THRU 9200-EXIT
+           .
+       9000-EXIT.
+           EXIT.
+
+      **********************************************************************
+      * THE RUN REACHED END-OF-FILE NORMALLY, SO CLEAR THE CHECKPOINT
+      * FILE.  THE NEXT RUN AGAINST THIS ARG-FILE-IN WILL START AT
+      * RECORD ONE INSTEAD OF TREATING THIS COMPLETED RUN AS A RESTART.
+      **********************************************************************
+       9100-CLEAR-CHECKPOINT.
+           MOVE ZERO TO CK-LAST-RECORD-NO
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE WS-CURRENT-DATE TO CK-DATE
+           MOVE WS-CURRENT-TIME TO CK-TIME
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
+       9100-EXIT.
+           EXIT.
+
+      **********************************************************************
+      * WRITE THE END-OF-RUN CONTROL REPORT SUMMARIZING THE COUNTS FOR
+      * THE JOB.  THE TITLE AND PROGRAM-NAME HEADER LINES WERE ALREADY
+      * WRITTEN BY 1260-WRITE-REPORT-HEADER WHEN CONTROL-RPT WAS OPENED,
+      * SO THIS PARAGRAPH ADDS ONLY THE SUMMARY-COUNT LINES AFTER ANY
+      * RECONCILE-MISS DETAIL LINES THE RUN WROTE ALONG THE WAY.
+      **********************************************************************
+       9200-PRINT-CONTROL-REPORT.
+           MOVE WS-CALLS-ATTEMPTED  TO WS-RPT-ATTEMPTED
+           MOVE WS-CALLS-SUCCESS    TO WS-RPT-SUCCESS
+           MOVE WS-CALLS-FAILED     TO WS-RPT-FAILED
+           MOVE WS-RECS-REJECTED    TO WS-RPT-REJECTED
+           MOVE WS-RECS-MATCHED     TO WS-RPT-MATCHED
+           MOVE WS-RECS-MISMATCHED  TO WS-RPT-MISMATCHED
+           MOVE WS-RECS-OUT-OF-SYNC TO WS-RPT-OUT-OF-SYNC
+           MOVE WS-RPT-ATTEMPTED-LINE  TO CONTROL-RPT-RECORD
+           WRITE CONTROL-RPT-RECORD
+           MOVE WS-RPT-SUCCESS-LINE    TO CONTROL-RPT-RECORD
+           WRITE CONTROL-RPT-RECORD
+           MOVE WS-RPT-FAILED-LINE     TO CONTROL-RPT-RECORD
+           WRITE CONTROL-RPT-RECORD
+           MOVE WS-RPT-REJECTED-LINE   TO CONTROL-RPT-RECORD
+           WRITE CONTROL-RPT-RECORD
+           MOVE WS-RPT-MATCHED-LINE    TO CONTROL-RPT-RECORD
+           WRITE CONTROL-RPT-RECORD
+           MOVE WS-RPT-MISMATCHED-LINE TO CONTROL-RPT-RECORD
+           WRITE CONTROL-RPT-RECORD
+           MOVE WS-RPT-OUT-OF-SYNC-LINE TO CONTROL-RPT-RECORD
+           WRITE CONTROL-RPT-RECORD
+           CLOSE CONTROL-RPT
            .
+       9200-EXIT.
+           EXIT.
+
        9999-END.
            .
