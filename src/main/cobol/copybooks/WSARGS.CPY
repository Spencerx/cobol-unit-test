@@ -0,0 +1,17 @@
+      **********************************************************************
+      * AUTHOR:      DAVE NICOLETTE
+      * DATE-WRITTEN: 27 JUL 2026
+      * PURPOSE:      SHARED ARGUMENT LAYOUT PASSED BY REFERENCE TO
+      *               SUBPROG.  ANY DRIVER OR PROGRAM THAT CALLS
+      *               SUBPROG SHOULD COPY THIS MEMBER RATHER THAN
+      *               REDEFINE THE LAYOUT BY HAND.
+      * MODIFICATION HISTORY:
+      *  DATE         INIT  DESCRIPTION
+      *  27 JUL 2026  DN    EXTRACTED FROM SUBPROGD WORKING-STORAGE.
+      **********************************************************************
+       01  WS-ARGUMENTS.
+           05  WS-ARG-1      PIC X(80).
+           05  WS-ARG-2      PIC X(80).
+           05  WS-STATUS     PIC X(01)  VALUE 'O'.
+               88  WS-STATUS-OK                    VALUE 'O'.
+               88  WS-STATUS-ERROR                 VALUE 'E'.
